@@ -0,0 +1,8 @@
+      *================================================================
+      *  PAYCKEY  --  CICS RIDFLD key field DATABUS builds to drive
+      *  READ/REWRITE against the PAYCTRL file.  Working-Storage
+      *  only -- never COPYed into an FD, so there is no risk of it
+      *  implicitly overlaying CONTROL-RECORD (see PAYCTRL.cpy).
+      *================================================================
+       01  WS-CTL-KEY.
+           05  WS-CTL-DEPARTMENT       PIC X.

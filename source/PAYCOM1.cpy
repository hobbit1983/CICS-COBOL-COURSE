@@ -0,0 +1,48 @@
+      *================================================================
+      *  WS-PAYROLL-DATA  --  channel/container layout shared between
+      *  DATAPGM and DATABUS
+      *================================================================
+       01  WS-PAYROLL-DATA.
+           05  WS-REQUEST              PIC X(4).
+           05  WS-ERROR-IND            PIC X.
+           05  WS-MSG                  PIC X(40).
+           05  WS-DEPARTMENT           PIC X.
+           05  WS-EMPLOYEE-NO          PIC X(5).
+           05  WS-NAME                 PIC X(20).
+           05  WS-ADDR1                PIC X(20).
+           05  WS-ADDR2                PIC X(20).
+           05  WS-ADDR3                PIC X(20).
+           05  WS-PHONE-NO             PIC X(8).
+           05  WS-TIMESTAMP            PIC X(8).
+           05  WS-ORIG-TIME-STAMP      PIC X(8).
+           05  WS-SALARY               PIC S9(7)V99 COMP-3.
+           05  WS-START-DATE           PIC X(8).
+           05  WS-REMARKS              PIC X(30).
+           05  WS-UPDATE-IND           PIC X.
+           05  WS-UPD-NAME             PIC X.
+           05  WS-UPD-ADDR1            PIC X.
+           05  WS-UPD-ADDR2            PIC X.
+           05  WS-UPD-ADDR3            PIC X.
+           05  WS-UPD-PHONE-NO         PIC X.
+           05  WS-UPD-SALARY           PIC X.
+           05  WS-UPD-START-DATE       PIC X.
+           05  WS-UPD-REMARKS          PIC X.
+           05  WS-ADD-IND              PIC X.
+           05  WS-DELETE-IND           PIC X.
+           05  WS-BROWSE-IND           PIC X.
+           05  WS-DEPT-IND             PIC X.
+           05  WS-BROWSEQ              PIC X(8).
+           05  WS-L-COUNT              PIC S9(4) COMP.
+           05  WS-L-TOT                PIC S9(4) COMP.
+           05  WS-ITEM-NO              PIC S9(4) COMP.
+           05  WS-SBTOT                PIC S9(4) COMP.
+           05  WS-SBNUM                PIC S9(4) COMP.
+           05  WS-LINE-OUT OCCURS 10 TIMES
+                                       PIC X(33).
+           05  WS-DEPS-IND             PIC X.
+           05  WS-DEP-COUNT            PIC 9(1).
+           05  WS-DEP-ENTRY OCCURS 5 TIMES.
+               10  WS-DEP-NAME             PIC X(20).
+               10  WS-DEP-RELATIONSHIP     PIC X(10).
+               10  WS-DEP-DOB              PIC X(8).
+               10  WS-DEP-UPD-IND          PIC X.

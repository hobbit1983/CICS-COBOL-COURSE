@@ -0,0 +1,28 @@
+      *================================================================
+      *  PAYROLL-RECORD  --  master payroll file record layout.
+      *  This member holds ONLY the record -- a single 01-level, so
+      *  it is safe to COPY straight into an FD (PAYDREG/PAYRAISE/
+      *  PAYRECON) as well as into Working-Storage (DATABUS).  The
+      *  CICS RIDFLD key fields DATABUS builds to drive READ/REWRITE/
+      *  DELETE/STARTBR against PAYROLL live in PAYRKEY -- keeping
+      *  them out of this member means an FD that COPYs PAYROLL never
+      *  ends up with more than one 01-level record description.
+      *================================================================
+       01  PAYROLL-RECORD.
+           05  PR-KEY.
+               10  PR-DEPARTMENT           PIC X.
+               10  PR-EMPLOYEE-NO          PIC X(5).
+           05  PR-NAME                 PIC X(20).
+           05  PR-ADDR1                PIC X(20).
+           05  PR-ADDR2                PIC X(20).
+           05  PR-ADDR3                PIC X(20).
+           05  PR-PHONE-NO             PIC X(8).
+           05  PR-TIME-STAMP           PIC X(8).
+           05  PR-SALARY               PIC S9(7)V99 COMP-3.
+           05  PR-START-DATE           PIC X(8).
+           05  PR-REMARKS              PIC X(30).
+           05  PR-DEP-COUNT            PIC 9(1).
+           05  PR-DEPENDENT OCCURS 5 TIMES.
+               10  PR-DEP-NAME            PIC X(20).
+               10  PR-DEP-RELATIONSHIP    PIC X(10).
+               10  PR-DEP-DOB             PIC X(8).

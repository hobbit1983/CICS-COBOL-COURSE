@@ -0,0 +1,340 @@
+       Identification Division.
+
+       Program-Id. PAYRECON.
+       Author.     Circle Computer Group LLC.
+
+           Remarks. Nightly Batch Reconciliation Report.
+                   Reads the PAYROLL file sequentially, accumulates
+                   headcount and total PR-SALARY by PR-DEPARTMENT,
+                   and compares those figures against the running
+                   totals DATABUS maintains in PAYCTRL as each
+                   ADDS/UPDATES/DELETES transaction posts.  Prints
+                   an exception line for any department whose
+                   headcount or salary total does not tie out, plus
+                   a summary line.  Run as a stand-alone batch job,
+                   independent of the DATABUS/DATAPGM online
+                   transaction.
+
+       Environment Division.
+
+       Input-Output Section.
+       File-Control.
+           select PAYROLL-FILE assign to "PAYROLL"
+               organization is indexed
+               access mode is sequential
+               record key is PR-KEY
+               file status is WS-PAYROLL-STATUS.
+
+           select PAYCTRL-FILE assign to "PAYCTRL"
+               organization is indexed
+               access mode is dynamic
+               record key is CTL-KEY
+               file status is WS-CTRL-STATUS.
+
+           select REPORT-FILE assign to "PAYRECON.RPT"
+               organization is line sequential
+               file status is WS-REPORT-STATUS.
+
+       Data Division.
+
+       File Section.
+
+       FD  PAYROLL-FILE.
+           COPY PAYROLL.
+
+       FD  PAYCTRL-FILE.
+           COPY PAYCTRL.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                pic x(132).
+
+       Working-Storage Section.
+
+       01  WS-PAYROLL-STATUS          pic xx.
+       01  WS-CTRL-STATUS             pic xx.
+       01  WS-REPORT-STATUS           pic xx.
+
+       01  WS-FLAGS.
+           05  WS-EOF-IND             pic x               value 'N'.
+               88  WS-EOF                                 value 'Y'.
+           05  WS-FIRST-REC-IND       pic x               value 'Y'.
+               88  WS-FIRST-REC                            value 'Y'.
+           05  WS-CTL-FOUND-IND       pic x.
+               88  WS-CTL-FOUND                            value 'Y'.
+
+       01  WS-RUN-DATE                pic 9(8).
+       01  WS-RUN-DATE-R redefines WS-RUN-DATE.
+           05  WS-RUN-YYYY            pic 9(4).
+           05  WS-RUN-MM              pic 99.
+           05  WS-RUN-DD              pic 99.
+       01  WS-RUN-TIME                pic 9(8).
+       01  WS-RUN-TIME-R redefines WS-RUN-TIME.
+           05  WS-RUN-HH              pic 99.
+           05  WS-RUN-MN              pic 99.
+           05  WS-RUN-SS              pic 99.
+           05  filler                 pic 99.
+
+       01  WS-SAVE-DEPT               pic x.
+
+       01  WS-DEPT-COUNT              pic s9(7)           value 0.
+       01  WS-DEPT-TOTAL              pic s9(9)v99        value 0.
+
+       01  WS-DEPT-EXC-COUNT          pic 9(7)            value 0.
+
+      *----------------------------------------------------------
+      *  WS-SEEN-DEPTS -- every department the PAYROLL scan
+      *  actually encountered, built up one entry per department
+      *  break in 2000-PROCESS.  7500-CHECK-ORPHAN-CTL uses this
+      *  table to find PAYCTRL records left over for a department
+      *  that no longer has any PAYROLL records at all -- a
+      *  department break never fires for a department with zero
+      *  PAYROLL records, so 7000-CHECK-DEPT alone never looks at
+      *  PAYCTRL for one.
+      *----------------------------------------------------------
+       01  WS-SEEN-MAX                pic s9(4) comp value 50.
+       01  WS-SEEN-COUNT              pic s9(4) comp value 0.
+       01  WS-SEEN-SUB                pic s9(4) comp.
+       01  WS-SEEN-DEPTS.
+           05  WS-SEEN-DEPT           pic x  occurs 50 times.
+       01  WS-SEEN-FOUND-IND          pic x.
+           88  WS-SEEN-FOUND                             value 'Y'.
+
+       01  WS-CTL-EOF-IND             pic x               value 'N'.
+           88  WS-CTL-EOF                                 value 'Y'.
+
+       01  ORPHAN-CTL-LINE.
+           05  filler                 pic x(6)  value spaces.
+           05  filler                 pic x(1)  value spaces.
+           05  OCL-DEPT               pic x.
+           05  filler                 pic x(2)  value spaces.
+           05  filler                 pic x(48) value
+               'PAYCTRL RECORD FOR DEPARTMENT NOT IN PAYROLL'.
+
+       01  HDG1.
+           05  filler                 pic x(18) value 'PAYRECON'.
+           05  filler                 pic x(38) value
+               'PAYROLL RECONCILIATION EXCEPTIONS'.
+           05  filler                 pic x(10) value 'RUN DATE:'.
+           05  HDG1-DATE              pic x(10).
+
+       01  HDG2.
+           05  filler                 pic x(18) value spaces.
+           05  filler                 pic x(38) value spaces.
+           05  filler                 pic x(10) value 'RUN TIME:'.
+           05  HDG2-TIME              pic x(8).
+
+       01  HDG3.
+           05  filler                 pic x(4)  value 'DEPT'.
+           05  filler                 pic x(4)  value spaces.
+           05  filler                 pic x(20) value
+               'PAYROLL COUNT/TOTAL'.
+           05  filler                 pic x(4)  value spaces.
+           05  filler                 pic x(20) value
+               'PAYCTRL COUNT/TOTAL'.
+
+       01  EXCEPTION-LINE.
+           05  EL-DEPT                pic x(6).
+           05  filler                 pic x(2)  value spaces.
+           05  EL-PR-COUNT            pic zzz,zz9-.
+           05  filler                 pic x(2)  value spaces.
+           05  EL-PR-TOTAL            pic z,zzz,zzz.99-.
+           05  filler                 pic x(2)  value spaces.
+           05  EL-CT-COUNT            pic zzz,zz9-.
+           05  filler                 pic x(2)  value spaces.
+           05  EL-CT-TOTAL            pic z,zzz,zzz.99-.
+
+       01  NO-CONTROL-LINE.
+           05  filler                 pic x(6)  value spaces.
+           05  filler                 pic x(1)  value spaces.
+           05  NCL-DEPT               pic x.
+           05  filler                 pic x(2)  value spaces.
+           05  filler                 pic x(40) value
+               'NO PAYCTRL RECORD ON FILE FOR DEPARTMENT'.
+
+       01  SUMMARY-LINE.
+           05  filler                 pic x(28) value
+               'DEPARTMENTS OUT OF BALANCE:'.
+           05  SL-EXC-COUNT           pic zzz,zz9.
+
+       Procedure Division.
+
+       0000-MAINLINE.
+
+           perform 1000-INITIALIZE
+           perform 6000-HEADINGS
+           perform 2000-PROCESS until WS-EOF
+           perform 7000-CHECK-DEPT
+           perform 7500-CHECK-ORPHAN-CTL
+           perform 8000-FINAL-TOTALS
+           perform 9000-TERMINATE
+           stop run.
+
+       1000-INITIALIZE.
+
+           accept WS-RUN-DATE from date yyyymmdd
+           accept WS-RUN-TIME from time
+
+           open input PAYROLL-FILE
+           if WS-PAYROLL-STATUS not = '00'
+              display 'PAYRECON: UNABLE TO OPEN PAYROLL, STATUS='
+                       WS-PAYROLL-STATUS
+              stop run
+           end-if
+
+           open input PAYCTRL-FILE
+           if WS-CTRL-STATUS not = '00'
+              display 'PAYRECON: UNABLE TO OPEN PAYCTRL, STATUS='
+                       WS-CTRL-STATUS
+              stop run
+           end-if
+
+           open output REPORT-FILE
+           if WS-REPORT-STATUS not = '00'
+              display 'PAYRECON: UNABLE TO OPEN REPORT, STATUS='
+                       WS-REPORT-STATUS
+              stop run
+           end-if
+
+           move spaces to WS-SAVE-DEPT
+
+           read PAYROLL-FILE
+               at end move 'Y' to WS-EOF-IND
+           end-read
+           exit.
+
+       2000-PROCESS.
+
+           if WS-FIRST-REC
+              move 'N' to WS-FIRST-REC-IND
+              move PR-DEPARTMENT to WS-SAVE-DEPT
+              perform 7100-ADD-SEEN-DEPT
+           end-if
+
+           if PR-DEPARTMENT not = WS-SAVE-DEPT
+              perform 7000-CHECK-DEPT
+              move PR-DEPARTMENT to WS-SAVE-DEPT
+              perform 7100-ADD-SEEN-DEPT
+           end-if
+
+           add 1           to WS-DEPT-COUNT
+           add PR-SALARY   to WS-DEPT-TOTAL
+
+           read PAYROLL-FILE
+               at end move 'Y' to WS-EOF-IND
+           end-read
+           exit.
+
+       6000-HEADINGS.
+
+           move WS-RUN-MM   to HDG1-DATE(1:2)
+           move '/'         to HDG1-DATE(3:1)
+           move WS-RUN-DD   to HDG1-DATE(4:2)
+           move '/'         to HDG1-DATE(6:1)
+           move WS-RUN-YYYY to HDG1-DATE(7:4)
+
+           move WS-RUN-HH   to HDG2-TIME(1:2)
+           move ':'         to HDG2-TIME(3:1)
+           move WS-RUN-MN   to HDG2-TIME(4:2)
+           move ':'         to HDG2-TIME(6:1)
+           move WS-RUN-SS   to HDG2-TIME(7:2)
+
+           write REPORT-LINE from HDG1
+           write REPORT-LINE from HDG2 after advancing 1 line
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           write REPORT-LINE from HDG3 after advancing 1 line
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           exit.
+
+       7000-CHECK-DEPT.
+
+           if WS-DEPT-COUNT not = 0 or WS-SAVE-DEPT not = space
+
+              move WS-SAVE-DEPT to CTL-DEPARTMENT
+
+              read PAYCTRL-FILE
+                  invalid key move 'N' to WS-CTL-FOUND-IND
+                  not invalid key move 'Y' to WS-CTL-FOUND-IND
+              end-read
+
+              if not WS-CTL-FOUND
+                 move WS-SAVE-DEPT to NCL-DEPT
+                 write REPORT-LINE from NO-CONTROL-LINE
+                 add 1 to WS-DEPT-EXC-COUNT
+              else
+                 if CTL-COUNT not = WS-DEPT-COUNT or
+                    CTL-TOTAL not = WS-DEPT-TOTAL
+                    move WS-SAVE-DEPT   to EL-DEPT
+                    move WS-DEPT-COUNT  to EL-PR-COUNT
+                    move WS-DEPT-TOTAL  to EL-PR-TOTAL
+                    move CTL-COUNT      to EL-CT-COUNT
+                    move CTL-TOTAL      to EL-CT-TOTAL
+                    write REPORT-LINE from EXCEPTION-LINE
+                    add 1 to WS-DEPT-EXC-COUNT
+                 end-if
+              end-if
+
+              move 0 to WS-DEPT-COUNT
+              move 0 to WS-DEPT-TOTAL
+           end-if
+           exit.
+
+       7100-ADD-SEEN-DEPT.
+
+           if WS-SEEN-COUNT < WS-SEEN-MAX
+              add 1 to WS-SEEN-COUNT
+              move WS-SAVE-DEPT to WS-SEEN-DEPT(WS-SEEN-COUNT)
+           else
+              display 'PAYRECON: SEEN-DEPT TABLE FULL, DEPARTMENT '
+                       WS-SAVE-DEPT ' NOT TRACKED'
+           end-if
+           exit.
+
+       7500-CHECK-ORPHAN-CTL.
+
+           move spaces to CTL-DEPARTMENT
+
+           start PAYCTRL-FILE key not less than CTL-KEY
+               invalid key move 'Y' to WS-CTL-EOF-IND
+           end-start
+
+           perform until WS-CTL-EOF
+
+              read PAYCTRL-FILE next record
+                  at end move 'Y' to WS-CTL-EOF-IND
+              end-read
+
+              if not WS-CTL-EOF
+                 move 'N' to WS-SEEN-FOUND-IND
+                 perform varying WS-SEEN-SUB from 1 by 1
+                         until WS-SEEN-SUB > WS-SEEN-COUNT
+                    if WS-SEEN-DEPT(WS-SEEN-SUB) = CTL-DEPARTMENT
+                       move 'Y' to WS-SEEN-FOUND-IND
+                    end-if
+                 end-perform
+
+                 if not WS-SEEN-FOUND
+                    and (CTL-COUNT not = 0 or CTL-TOTAL not = 0)
+                    move CTL-DEPARTMENT to OCL-DEPT
+                    write REPORT-LINE from ORPHAN-CTL-LINE
+                    add 1 to WS-DEPT-EXC-COUNT
+                 end-if
+              end-if
+           end-perform
+           exit.
+
+       8000-FINAL-TOTALS.
+
+           move WS-DEPT-EXC-COUNT to SL-EXC-COUNT
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           write REPORT-LINE from SUMMARY-LINE
+           exit.
+
+       9000-TERMINATE.
+
+           close PAYROLL-FILE
+           close PAYCTRL-FILE
+           close REPORT-FILE
+           exit.

@@ -0,0 +1,50 @@
+      *================================================================
+      *  AUDIT-RECORD  --  before/after change-history record written
+      *  by DATABUS whenever an UPDATES rewrite or a DELETES delete
+      *  completes successfully.  Keyed by employee-no/time-stamp so
+      *  every change for an employee can be pulled back out in the
+      *  order it happened.
+      *================================================================
+       01  WS-AUDIT-KEY.
+           05  WS-AUDIT-EMPL-NO        PIC X(5).
+           05  WS-AUDIT-TIME-STAMP     PIC X(8).
+
+       01  AUDIT-RECORD.
+           05  AUD-EMPLOYEE-NO         PIC X(5).
+           05  AUD-TIME-STAMP          PIC X(8).
+           05  AUD-ACTION              PIC X(4).
+           05  AUD-USERID              PIC X(8).
+           05  AUD-OLD-PAYROLL.
+               10  AUD-OLD-DEPARTMENT     PIC X.
+               10  AUD-OLD-EMPLOYEE-NO    PIC X(5).
+               10  AUD-OLD-NAME           PIC X(20).
+               10  AUD-OLD-ADDR1          PIC X(20).
+               10  AUD-OLD-ADDR2          PIC X(20).
+               10  AUD-OLD-ADDR3          PIC X(20).
+               10  AUD-OLD-PHONE-NO       PIC X(8).
+               10  AUD-OLD-TIME-STAMP     PIC X(8).
+               10  AUD-OLD-SALARY         PIC S9(7)V99 COMP-3.
+               10  AUD-OLD-START-DATE     PIC X(8).
+               10  AUD-OLD-REMARKS        PIC X(30).
+               10  AUD-OLD-DEP-COUNT      PIC 9(1).
+               10  AUD-OLD-DEPENDENT OCCURS 5 TIMES.
+                   15  AUD-OLD-DEP-NAME          PIC X(20).
+                   15  AUD-OLD-DEP-RELATIONSHIP  PIC X(10).
+                   15  AUD-OLD-DEP-DOB           PIC X(8).
+           05  AUD-NEW-PAYROLL.
+               10  AUD-NEW-DEPARTMENT     PIC X.
+               10  AUD-NEW-EMPLOYEE-NO    PIC X(5).
+               10  AUD-NEW-NAME           PIC X(20).
+               10  AUD-NEW-ADDR1          PIC X(20).
+               10  AUD-NEW-ADDR2          PIC X(20).
+               10  AUD-NEW-ADDR3          PIC X(20).
+               10  AUD-NEW-PHONE-NO       PIC X(8).
+               10  AUD-NEW-TIME-STAMP     PIC X(8).
+               10  AUD-NEW-SALARY         PIC S9(7)V99 COMP-3.
+               10  AUD-NEW-START-DATE     PIC X(8).
+               10  AUD-NEW-REMARKS        PIC X(30).
+               10  AUD-NEW-DEP-COUNT      PIC 9(1).
+               10  AUD-NEW-DEPENDENT OCCURS 5 TIMES.
+                   15  AUD-NEW-DEP-NAME          PIC X(20).
+                   15  AUD-NEW-DEP-RELATIONSHIP  PIC X(10).
+                   15  AUD-NEW-DEP-DOB           PIC X(8).

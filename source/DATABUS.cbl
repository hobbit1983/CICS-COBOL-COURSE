@@ -35,13 +35,30 @@
            02  ws-rem-field            pic s99.
 
        01  ws-page-num                 pic s99.
+       01  ws-dep-sub                  pic s9(4) comp.
+       01  ws-ctl-count-delta          pic s9(4) comp.
+       01  ws-ctl-total-delta          pic s9(9)v99.
 
        01  ws-lineout.
           02  ws-empl-no               pic x(5).
           02  ws-empl-name             pic x(20).
           02  ws-empl-phone            pic x(8).
 
-           copy payroll.
+           COPY PAYROLL.
+
+           COPY PAYRKEY.
+
+           COPY PAYAUDIT.
+
+           COPY PAYAUTH.
+
+           COPY PAYSALB.
+
+           COPY PAYEXTR.
+
+           COPY PAYCTRL.
+
+           COPY PAYCKEY.
 
        Procedure Division.
 
@@ -67,12 +84,18 @@
                    perform UPDATES
                when 'ADDS'
                    perform ADDS
+               when 'DEPS'
+                   perform DEPS-MAINT
                when 'DLET'
                    perform DELETES
                when 'BACK'
                    perform BROWSE-BACK
                when 'FWRD'
                    perform BROWSE-FORWARD
+               when 'NBCK'
+                   perform NAME-BACK
+               when 'NFWD'
+                   perform NAME-FWD
                when 'DBRW'
                    perform DEPT-BROWSE
                when 'DBCK'
@@ -123,6 +146,11 @@
 
        UPDATES.
 
+           perform AUTH-CHECK
+           if ws-error-ind = 'y'
+              perform return-back
+           end-if
+
       * First time through just displays the record
 
            if ws-update-ind = 'n'
@@ -130,6 +158,7 @@
               move 'Please make your changes and hit PF4' to ws-msg
               move 'n' to ws-error-ind
               perform DISPLAYS
+              move ws-timestamp to ws-orig-time-stamp
               perform return-back
            end-if
 
@@ -151,6 +180,15 @@
               perform return-back
            end-if
 
+           if pr-time-stamp not = ws-orig-time-stamp
+              move 'Record changed - please redisplay' to ws-msg
+              move 'y' to ws-error-ind
+
+              perform return-back
+           end-if
+
+           move payroll-record to aud-old-payroll
+
            if ws-upd-name = 'y'
               move ws-name to pr-name
            end-if
@@ -183,6 +221,14 @@
               move ws-remarks to pr-remarks
            end-if
 
+           if ws-upd-salary = 'y'
+              perform SALARY-CHECK
+              if ws-error-ind = 'y'
+                 move 'y' to ws-update-ind
+                 perform return-back
+              end-if
+           end-if
+
            exec cics asktime abstime(ws-time)
            end-exec
 
@@ -198,12 +244,60 @@
               move 'Failure on record update' to ws-msg
            else
               move 'Update successful' to ws-msg
+
+              move payroll-record     to aud-new-payroll
+              move pr-employee-no     to ws-audit-empl-no
+              move pr-time-stamp      to ws-audit-time-stamp
+              move pr-employee-no     to aud-employee-no
+              move pr-time-stamp      to aud-time-stamp
+              move 'UPDT'             to aud-action
+              move eibuserid          to aud-userid
+
+              exec cics write file('PAYAUDT')
+                              ridfld(ws-audit-key)
+                              from(audit-record)
+                              nohandle
+              end-exec
+
+              if eibresp not = dfhresp(NORMAL)
+                 move 'Update successful - audit write failed' to
+                      ws-msg
+              end-if
+
+              move 'UPDT'             to ext-action
+              move pr-employee-no     to ext-employee-no
+              move pr-department      to ext-department
+              move pr-salary          to ext-salary
+              move aud-old-salary     to ext-old-salary
+
+              exec cics writeq td queue(ws-extractq)
+                                 from(extract-record)
+                                 nohandle
+              end-exec
+
+              if eibresp not = dfhresp(NORMAL)
+                 move 'Update successful - extract write failed' to
+                      ws-msg
+              end-if
+
+              if ws-upd-salary = 'y'
+                 move pr-department  to ws-ctl-department
+                 move 0              to ws-ctl-count-delta
+                 compute ws-ctl-total-delta =
+                     pr-salary - aud-old-salary
+                 perform CONTROL-UPDATE
+              end-if
            end-if
 
            exit.
 
        ADDS.
 
+           perform AUTH-CHECK
+           if ws-error-ind = 'y'
+              perform return-back
+           end-if
+
       * Add new employee record
       * first time through ask for details and confirmation
 
@@ -246,6 +340,13 @@
               move ws-salary              to pr-salary
               move ws-start-date          to pr-start-date
               move ws-remarks             to pr-remarks
+
+              perform SALARY-CHECK
+              if ws-error-ind = 'y'
+                 move 'y' to ws-add-ind
+                 perform return-back
+              end-if
+
               move 'Employee added succesfully' to ws-msg
               exec cics asktime abstime(ws-time)
               end-exec
@@ -262,12 +363,38 @@
               if eibresp not = dfhresp(NORMAL)
                 move 'Add failed' to ws-msg
                 move 'y' to ws-error-ind
+              else
+                move 'ADDS'             to ext-action
+                move pr-employee-no     to ext-employee-no
+                move pr-department      to ext-department
+                move pr-salary          to ext-salary
+                move 0                  to ext-old-salary
+
+                exec cics writeq td queue(ws-extractq)
+                                   from(extract-record)
+                                   nohandle
+                end-exec
+
+                if eibresp not = dfhresp(NORMAL)
+                   move 'Employee added - extract write failed'
+                        to ws-msg
+                end-if
+
+                move pr-department  to ws-ctl-department
+                move 1              to ws-ctl-count-delta
+                move pr-salary      to ws-ctl-total-delta
+                perform CONTROL-UPDATE
               end-if
            end-if
            exit.
 
        DELETES.
 
+           perform AUTH-CHECK
+           if ws-error-ind = 'y'
+              perform return-back
+           end-if
+
            if ws-delete-ind = 'n'
              move 'y' to ws-delete-ind
              move 'Hit PF6 to confirm delete' to ws-msg
@@ -290,6 +417,8 @@
                perform return-back
              end-if
 
+             move payroll-record to aud-old-payroll
+
              exec cics delete file('PAYROLL')
                               nohandle
              end-exec
@@ -299,10 +428,185 @@
                move 'y' to ws-error-ind
              else
                move 'Record deleted successfully' to ws-msg
+
+               move spaces             to aud-new-payroll
+               move pr-employee-no     to ws-audit-empl-no
+               move pr-employee-no     to aud-employee-no
+               move 'DLET'             to aud-action
+               move eibuserid          to aud-userid
+
+               exec cics asktime abstime(ws-time)
+               end-exec
+
+               move ws-time-stamp      to ws-audit-time-stamp
+               move ws-time-stamp      to aud-time-stamp
+
+               exec cics write file('PAYAUDT')
+                               ridfld(ws-audit-key)
+                               from(audit-record)
+                               nohandle
+               end-exec
+
+               if eibresp not = dfhresp(NORMAL)
+                  move 'Deleted - audit write failed' to ws-msg
+               end-if
+
+               move 'DLET'             to ext-action
+               move pr-employee-no     to ext-employee-no
+               move pr-department      to ext-department
+               move 0                  to ext-salary
+               move pr-salary          to ext-old-salary
+
+               exec cics writeq td queue(ws-extractq)
+                                  from(extract-record)
+                                  nohandle
+               end-exec
+
+               if eibresp not = dfhresp(NORMAL)
+                  move 'Deleted - extract write failed' to ws-msg
+               end-if
+
+               move pr-department  to ws-ctl-department
+               move -1             to ws-ctl-count-delta
+               compute ws-ctl-total-delta = 0 - pr-salary
+               perform CONTROL-UPDATE
              end-if
 
            exit.
 
+      **********************************************************
+      * DEPS Processing (dependents/beneficiaries maintenance)  *
+      **********************************************************
+       DEPS-MAINT.
+
+           perform AUTH-CHECK
+           if ws-error-ind = 'y'
+              perform return-back
+           end-if
+
+      * First time through just displays the current dependents
+
+           if ws-deps-ind = 'n'
+
+              exec cics read file('PAYROLL')
+                             ridfld(ws-key)
+                             into(payroll-record)
+                             nohandle
+              end-exec
+
+              if eibresp not = dfhresp(NORMAL)
+                 move 'No such Record' to ws-msg
+                 move 'y' to ws-error-ind
+                 perform return-back
+              end-if
+
+              move 'y' to ws-deps-ind
+              move 'n' to ws-error-ind
+              move 'Please make your changes and hit PF4' to ws-msg
+              move pr-time-stamp to ws-orig-time-stamp
+              move pr-dep-count  to ws-dep-count
+
+              perform varying ws-dep-sub from 1 by 1
+                 until ws-dep-sub > 5
+                 move pr-dep-name(ws-dep-sub)
+                                     to ws-dep-name(ws-dep-sub)
+                 move pr-dep-relationship(ws-dep-sub)
+                                     to ws-dep-relationship(ws-dep-sub)
+                 move pr-dep-dob(ws-dep-sub)
+                                     to ws-dep-dob(ws-dep-sub)
+                 move 'n'            to ws-dep-upd-ind(ws-dep-sub)
+              end-perform
+
+              perform return-back
+           end-if
+
+      * Second time through updates the dependents
+
+           move 'n' to ws-deps-ind
+
+           exec cics read file('PAYROLL')
+                          ridfld(ws-key)
+                          into(payroll-record)
+                          update
+                          nohandle
+           end-exec
+
+           if eibresp not = dfhresp(NORMAL)
+              move 'Problem with that record' to ws-msg
+              move 'y' to ws-error-ind
+
+              perform return-back
+           end-if
+
+           if pr-time-stamp not = ws-orig-time-stamp
+              move 'Record changed - please redisplay' to ws-msg
+              move 'y' to ws-error-ind
+
+              perform return-back
+           end-if
+
+           if ws-dep-count > 5
+              move 'y' to ws-deps-ind
+              move 'y' to ws-error-ind
+              move 'Too many dependents - maximum is 5' to ws-msg
+
+              perform return-back
+           end-if
+
+           move payroll-record to aud-old-payroll
+
+           perform varying ws-dep-sub from 1 by 1
+              until ws-dep-sub > 5
+              if ws-dep-upd-ind(ws-dep-sub) = 'y'
+                 move ws-dep-name(ws-dep-sub)
+                                     to pr-dep-name(ws-dep-sub)
+                 move ws-dep-relationship(ws-dep-sub)
+                                     to pr-dep-relationship(ws-dep-sub)
+                 move ws-dep-dob(ws-dep-sub)
+                                     to pr-dep-dob(ws-dep-sub)
+              end-if
+           end-perform
+
+           move ws-dep-count to pr-dep-count
+
+           exec cics asktime abstime(ws-time)
+           end-exec
+
+           move ws-time-stamp to pr-time-stamp
+
+           exec cics rewrite file('PAYROLL')
+                             from(payroll-record)
+                             nohandle
+           end-exec
+
+           if eibresp not = dfhresp(NORMAL)
+              move 'y' to ws-error-ind
+              move 'Failure on dependent update' to ws-msg
+           else
+              move 'Dependent update successful' to ws-msg
+
+              move payroll-record     to aud-new-payroll
+              move pr-employee-no     to ws-audit-empl-no
+              move pr-time-stamp      to ws-audit-time-stamp
+              move pr-employee-no     to aud-employee-no
+              move pr-time-stamp      to aud-time-stamp
+              move 'DEPS'             to aud-action
+              move eibuserid          to aud-userid
+
+              exec cics write file('PAYAUDT')
+                              ridfld(ws-audit-key)
+                              from(audit-record)
+                              nohandle
+              end-exec
+
+              if eibresp not = dfhresp(NORMAL)
+                 move 'Dependents updated - audit write failed'
+                      to ws-msg
+              end-if
+           end-if
+
+           exit.
+
        BROWSE-BACK.
 
            exec cics startbr file('PAYROLL')
@@ -386,6 +690,102 @@
            perform return-back
            exit.
 
+      **********************************************************
+      * Browse PAYROLL by employee name (PR-NAME alternate      *
+      * index, path PAYRNAM) instead of department/employee-no  *
+      **********************************************************
+       NAME-BACK.
+
+           exec cics startbr file('PAYRNAM')
+                             ridfld(ws-name-key)
+                             GTEQ
+                             nohandle
+           end-exec
+
+           if eibresp = dfhresp(NOTFND)
+               move 'You have reached the front of the file' to ws-msg
+               move 'n' to ws-error-ind
+
+               perform return-back
+           end-if
+
+           move 'y' to ws-browse-ind
+
+           exec cics readprev file('PAYRNAM')
+                              into(payroll-record)
+                              ridfld(ws-name-key)
+                              nohandle
+           end-exec
+
+
+           exec cics readprev file('PAYRNAM')
+                              into(payroll-record)
+                              ridfld(ws-name-key)
+                              nohandle
+           end-exec
+
+           if eibresp = dfhresp(ENDFILE)
+               move 'You have reached the front of the file' to ws-msg
+               move 'n' to ws-error-ind
+
+               perform return-back
+           end-if
+
+           exec cics endbr file('PAYRNAM')
+           end-exec
+
+           move pr-department  to ws-key-dept
+           move pr-employee-no to ws-key-empl-no
+
+           perform DISPLAYS
+           perform return-back
+           exit.
+
+       NAME-FWD.
+
+           exec cics startbr file('PAYRNAM')
+                             ridfld(ws-name-key)
+                             GTEQ
+                             nohandle
+           end-exec
+           if eibresp = dfhresp(NOTFND)
+               move 'You have reached the end of the file' to ws-msg
+               move 'n' to ws-error-ind
+
+               perform return-back
+           end-if
+
+           move 'y' to ws-browse-ind
+
+           exec cics readnext file('PAYRNAM')
+                              into(payroll-record)
+                              ridfld(ws-name-key)
+                              nohandle
+           end-exec
+
+           exec cics readnext file('PAYRNAM')
+                              into(payroll-record)
+                              ridfld(ws-name-key)
+                              nohandle
+           end-exec
+
+           if eibresp = dfhresp(ENDFILE)
+               move 'You have reached the end of the file' to ws-msg
+               move 'n' to ws-error-ind
+
+               perform return-back
+           end-if
+
+           exec cics endbr file('PAYRNAM')
+           end-exec
+
+           move pr-department  to ws-key-dept
+           move pr-employee-no to ws-key-empl-no
+
+           perform DISPLAYS
+           perform return-back
+           exit.
+
       **********************************************************
       * PF9 Processing  (Department Browse)                    *
       **********************************************************
@@ -604,6 +1004,113 @@
            move 'y' to ws-error-ind
            perform return-back.
 
+      **********************************************************
+      * Department authorization check for ADDS/UPDATES/DELETES *
+      **********************************************************
+       AUTH-CHECK.
+
+           move eibuserid to ws-auth-userid
+
+           exec cics read file('PAYAUTH')
+                          ridfld(ws-auth-key)
+                          into(auth-record)
+                          nohandle
+           end-exec
+
+           if eibresp not = dfhresp(NORMAL)
+              move 'Not authorized for any department' to ws-msg
+              move 'y' to ws-error-ind
+           else
+              if auth-department not = ws-key-dept
+                 move 'Not authorized for this department' to ws-msg
+                 move 'y' to ws-error-ind
+              else
+                 move 'n' to ws-error-ind
+              end-if
+           end-if
+           exit.
+
+      **********************************************************
+      * Salary-band edit for ADDS/UPDATES against PR-SALARY     *
+      **********************************************************
+       SALARY-CHECK.
+
+           move 'n' to ws-sb-found-ind
+           move 'n' to ws-error-ind
+
+           perform varying ws-sb-sub from 1 by 1
+              until ws-sb-sub > ws-sb-max-entries
+                    or ws-sb-found
+              if ws-sb-department(ws-sb-sub) = pr-department
+                 move 'y' to ws-sb-found-ind
+              end-if
+           end-perform
+
+           if ws-sb-found
+              subtract 1 from ws-sb-sub
+           end-if
+
+           if not ws-sb-found
+              move 'No salary band on file for department' to
+                   ws-msg
+              move 'y' to ws-error-ind
+           else
+              if pr-salary < ws-sb-min-salary(ws-sb-sub) or
+                 pr-salary > ws-sb-max-salary(ws-sb-sub)
+                 move 'Salary is outside the band for this dept' to
+                      ws-msg
+                 move 'y' to ws-error-ind
+              end-if
+           end-if
+           exit.
+
+      **********************************************************
+      * Keep the PAYCTRL running headcount/salary total for a   *
+      * department in step with a PAYROLL transaction just      *
+      * posted.  Caller sets WS-CTL-DEPARTMENT,                 *
+      * WS-CTL-COUNT-DELTA and WS-CTL-TOTAL-DELTA before         *
+      * performing this paragraph.                              *
+      **********************************************************
+       CONTROL-UPDATE.
+
+           exec cics read file('PAYCTRL')
+                          ridfld(ws-ctl-key)
+                          into(control-record)
+                          update
+                          nohandle
+           end-exec
+
+           if eibresp = dfhresp(NORMAL)
+              add ws-ctl-count-delta to ctl-count
+              add ws-ctl-total-delta to ctl-total
+
+              exec cics rewrite file('PAYCTRL')
+                                from(control-record)
+                                nohandle
+              end-exec
+
+              if eibresp not = dfhresp(NORMAL)
+                 move 'Update OK - control totals not updated'
+                      to ws-msg
+              end-if
+           else
+              move ws-ctl-department to ctl-department
+              move ws-ctl-count-delta to ctl-count
+              move ws-ctl-total-delta to ctl-total
+
+              exec cics write file('PAYCTRL')
+                              ridfld(ws-ctl-key)
+                              from(control-record)
+                              nohandle
+              end-exec
+
+              if eibresp not = dfhresp(NORMAL)
+                 move 'Update OK - control totals not updated'
+                      to ws-msg
+              end-if
+           end-if
+           exit.
+
        DELETE-TSQ.
 
            exec cics deleteq ts

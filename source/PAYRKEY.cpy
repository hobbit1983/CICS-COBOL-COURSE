@@ -0,0 +1,18 @@
+      *================================================================
+      *  PAYRKEY  --  CICS RIDFLD key fields DATABUS builds/receives
+      *  to drive READ/REWRITE/DELETE/STARTBR/READNEXT/READPREV
+      *  against the PAYROLL file and its PAYRNAM alternate index.
+      *  Working-Storage only -- these are never COPYed into an FD,
+      *  so there is no risk of them implicitly overlaying
+      *  PAYROLL-RECORD (see PAYROLL.cpy).
+      *================================================================
+       01  WS-KEY.
+           05  WS-KEY-DEPT             PIC X.
+           05  WS-KEY-EMPL-NO          PIC X(5).
+
+      *----------------------------------------------------------
+      *  WS-NAME-KEY -- key field for browsing PAYROLL by the
+      *  PR-NAME alternate index (the PAYRNAM path) instead of
+      *  by department/employee-no.
+      *----------------------------------------------------------
+       01  WS-NAME-KEY                 PIC X(20).

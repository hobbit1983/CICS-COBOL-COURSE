@@ -0,0 +1,266 @@
+       Identification Division.
+
+       Program-Id. PAYDREG.
+       Author.     Circle Computer Group LLC.
+
+           Remarks. Batch Department Payroll Register.
+                   Reads the PAYROLL file sequentially in key
+                   (department/employee-no) order and prints one
+                   line per employee with department subtotals
+                   (headcount and total salary) and a grand total.
+                   Run as a stand-alone batch job, independent of
+                   the DATABUS/DATAPGM online transaction.
+
+       Environment Division.
+
+       Input-Output Section.
+       File-Control.
+           select PAYROLL-FILE assign to "PAYROLL"
+               organization is indexed
+               access mode is sequential
+               record key is PR-KEY
+               file status is WS-PAYROLL-STATUS.
+
+           select REPORT-FILE assign to "PAYDREG.RPT"
+               organization is line sequential
+               file status is WS-REPORT-STATUS.
+
+       Data Division.
+
+       File Section.
+
+       FD  PAYROLL-FILE.
+           COPY PAYROLL.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                pic x(132).
+
+       Working-Storage Section.
+
+       01  WS-PAYROLL-STATUS          pic xx.
+       01  WS-REPORT-STATUS           pic xx.
+
+       01  WS-FLAGS.
+           05  WS-EOF-IND             pic x               value 'N'.
+               88  WS-EOF                                 value 'Y'.
+           05  WS-FIRST-REC-IND       pic x               value 'Y'.
+               88  WS-FIRST-REC                            value 'Y'.
+
+       01  WS-RUN-DATE                pic 9(8).
+       01  WS-RUN-DATE-R redefines WS-RUN-DATE.
+           05  WS-RUN-YYYY            pic 9(4).
+           05  WS-RUN-MM              pic 99.
+           05  WS-RUN-DD              pic 99.
+       01  WS-RUN-TIME                pic 9(8).
+       01  WS-RUN-TIME-R redefines WS-RUN-TIME.
+           05  WS-RUN-HH              pic 99.
+           05  WS-RUN-MN              pic 99.
+           05  WS-RUN-SS              pic 99.
+           05  FILLER                 pic 99.
+
+       01  WS-PAGE-NO                 pic 9(4)            value 0.
+       01  WS-LINE-CNT                pic 9(4)            value 99.
+       01  WS-LINES-PER-PAGE          pic 9(4)            value 55.
+
+       01  WS-SAVE-DEPT               pic x.
+
+       01  WS-DEPT-COUNT              pic 9(7)            value 0.
+       01  WS-DEPT-TOTAL              pic s9(9)v99        value 0.
+       01  WS-GRAND-COUNT             pic 9(7)            value 0.
+       01  WS-GRAND-TOTAL             pic s9(9)v99        value 0.
+
+       01  HDG1.
+           05  filler                 pic x(18) value 'PAYDREG'.
+           05  filler                 pic x(38) value
+               'DEPARTMENT PAYROLL REGISTER'.
+           05  filler                 pic x(10) value 'RUN DATE:'.
+           05  HDG1-DATE              pic x(10).
+           05  filler                 pic x(10) value 'PAGE:'.
+           05  HDG1-PAGE              pic zzz9.
+
+       01  HDG2.
+           05  filler                 pic x(18) value spaces.
+           05  filler                 pic x(38) value spaces.
+           05  filler                 pic x(10) value 'RUN TIME:'.
+           05  HDG2-TIME              pic x(8).
+
+       01  HDG3.
+           05  filler                 pic x(4)  value 'DEPT'.
+           05  filler                 pic x(7)  value spaces.
+           05  filler                 pic x(8)  value 'EMPL NO'.
+           05  filler                 pic x(5)  value spaces.
+           05  filler                 pic x(20) value 'EMPLOYEE NAME'.
+           05  filler                 pic x(15) value 'SALARY'.
+           05  filler                 pic x(12) value 'START DATE'.
+
+       01  DETAIL-LINE.
+           05  DL-DEPT                pic x(2).
+           05  filler                 pic x(2)  value spaces.
+           05  DL-EMPL-NO             pic x(7).
+           05  filler                 pic x(4)  value spaces.
+           05  DL-NAME                pic x(20).
+           05  filler                 pic x(2)  value spaces.
+           05  DL-SALARY              pic z,zzz,zz9.99.
+           05  filler                 pic x(4)  value spaces.
+           05  DL-START-DATE          pic x(10).
+
+       01  DEPT-TOTAL-LINE.
+           05  filler                 pic x(4)  value spaces.
+           05  filler                 pic x(11) value
+               'DEPT TOTAL:'.
+           05  DTL-COUNT              pic zzz,zz9.
+           05  filler                 pic x(11) value
+               '  EMPLOYEES'.
+           05  filler                 pic x(8)  value spaces.
+           05  DTL-TOTAL              pic z,zzz,zzz.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  filler                 pic x(4)  value spaces.
+           05  filler                 pic x(12) value
+               'GRAND TOTAL:'.
+           05  GTL-COUNT              pic zzz,zz9.
+           05  filler                 pic x(11) value
+               '  EMPLOYEES'.
+           05  filler                 pic x(7)  value spaces.
+           05  GTL-TOTAL              pic z,zzz,zzz.99.
+
+       Procedure Division.
+
+       0000-MAINLINE.
+
+           perform 1000-INITIALIZE
+           perform 2000-PROCESS until WS-EOF
+           perform 8000-FINAL-TOTALS
+           perform 9000-TERMINATE
+           stop run.
+
+       1000-INITIALIZE.
+
+           accept WS-RUN-DATE from date yyyymmdd
+           accept WS-RUN-TIME from time
+
+           open input PAYROLL-FILE
+           if WS-PAYROLL-STATUS not = '00'
+              display 'PAYDREG: UNABLE TO OPEN PAYROLL, STATUS='
+                       WS-PAYROLL-STATUS
+              stop run
+           end-if
+
+           open output REPORT-FILE
+           if WS-REPORT-STATUS not = '00'
+              display 'PAYDREG: UNABLE TO OPEN REPORT, STATUS='
+                       WS-REPORT-STATUS
+              stop run
+           end-if
+
+           move spaces to WS-SAVE-DEPT
+
+           read PAYROLL-FILE
+               at end move 'Y' to WS-EOF-IND
+           end-read
+           exit.
+
+       2000-PROCESS.
+
+           if WS-FIRST-REC
+              move 'N' to WS-FIRST-REC-IND
+              move PR-DEPARTMENT to WS-SAVE-DEPT
+           end-if
+
+           if PR-DEPARTMENT not = WS-SAVE-DEPT
+              perform 7000-DEPT-TOTALS
+              move PR-DEPARTMENT to WS-SAVE-DEPT
+           end-if
+
+           if WS-LINE-CNT > WS-LINES-PER-PAGE
+              perform 6000-HEADINGS
+           end-if
+
+           move PR-DEPARTMENT            to DL-DEPT
+           move PR-EMPLOYEE-NO           to DL-EMPL-NO
+           move PR-NAME                  to DL-NAME
+           move PR-SALARY                to DL-SALARY
+           move PR-START-DATE            to DL-START-DATE
+
+           perform 5000-WRITE-LINE
+
+           add 1           to WS-DEPT-COUNT
+           add PR-SALARY   to WS-DEPT-TOTAL
+
+           read PAYROLL-FILE
+               at end move 'Y' to WS-EOF-IND
+           end-read
+           exit.
+
+       5000-WRITE-LINE.
+
+           write REPORT-LINE from DETAIL-LINE
+           add 1 to WS-LINE-CNT
+           exit.
+
+       6000-HEADINGS.
+
+           add 1 to WS-PAGE-NO
+           if WS-PAGE-NO > 1
+              move spaces to REPORT-LINE
+              write REPORT-LINE after advancing page
+           end-if
+
+           move WS-RUN-MM  to HDG1-DATE(1:2)
+           move '/'        to HDG1-DATE(3:1)
+           move WS-RUN-DD  to HDG1-DATE(4:2)
+           move '/'        to HDG1-DATE(6:1)
+           move WS-RUN-YYYY to HDG1-DATE(7:4)
+           move WS-PAGE-NO to HDG1-PAGE
+
+           move WS-RUN-HH  to HDG2-TIME(1:2)
+           move ':'        to HDG2-TIME(3:1)
+           move WS-RUN-MN  to HDG2-TIME(4:2)
+           move ':'        to HDG2-TIME(6:1)
+           move WS-RUN-SS  to HDG2-TIME(7:2)
+
+           write REPORT-LINE from HDG1
+           write REPORT-LINE from HDG2 after advancing 1 line
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           write REPORT-LINE from HDG3 after advancing 1 line
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+
+           move 5 to WS-LINE-CNT
+           exit.
+
+       7000-DEPT-TOTALS.
+
+           if WS-DEPT-COUNT not = 0 or WS-SAVE-DEPT not = space
+              move WS-DEPT-COUNT to DTL-COUNT
+              move WS-DEPT-TOTAL to DTL-TOTAL
+              move spaces to REPORT-LINE
+              write REPORT-LINE after advancing 1 line
+              write REPORT-LINE from DEPT-TOTAL-LINE
+              add 2 to WS-LINE-CNT
+
+              add WS-DEPT-COUNT to WS-GRAND-COUNT
+              add WS-DEPT-TOTAL to WS-GRAND-TOTAL
+
+              move 0 to WS-DEPT-COUNT
+              move 0 to WS-DEPT-TOTAL
+           end-if
+           exit.
+
+       8000-FINAL-TOTALS.
+
+           perform 7000-DEPT-TOTALS
+
+           move WS-GRAND-COUNT to GTL-COUNT
+           move WS-GRAND-TOTAL to GTL-TOTAL
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           write REPORT-LINE from GRAND-TOTAL-LINE
+           exit.
+
+       9000-TERMINATE.
+
+           close PAYROLL-FILE
+           close REPORT-FILE
+           exit.

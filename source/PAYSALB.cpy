@@ -0,0 +1,38 @@
+      *================================================================
+      *  WS-SALARY-BAND-TABLE  --  per-department minimum/maximum
+      *  salary edit table used by DATABUS to sanity-check PR-SALARY
+      *  in ADDS and UPDATES before the record goes to the file.
+      *  One entry per PR-DEPARTMENT value; add a FILLER line here
+      *  and bump the OCCURS/WS-SB-MAX-ENTRIES when a new department
+      *  is set up.
+      *================================================================
+       01  WS-SALARY-BAND-VALUES.
+           05  FILLER                  PIC X(19) VALUE
+               '1001500000007500000'.
+           05  FILLER                  PIC X(19) VALUE
+               '2001800000008500000'.
+           05  FILLER                  PIC X(19) VALUE
+               '3002000000009000000'.
+           05  FILLER                  PIC X(19) VALUE
+               '4002000000009500000'.
+           05  FILLER                  PIC X(19) VALUE
+               '5002200000010000000'.
+           05  FILLER                  PIC X(19) VALUE
+               '6002500000011000000'.
+           05  FILLER                  PIC X(19) VALUE
+               '7002500000012000000'.
+           05  FILLER                  PIC X(19) VALUE
+               '8003000000013000000'.
+           05  FILLER                  PIC X(19) VALUE
+               '9003500000015000000'.
+
+       01  WS-SALARY-BAND-TABLE REDEFINES WS-SALARY-BAND-VALUES.
+           05  WS-SALARY-BAND-ENTRY OCCURS 9 TIMES.
+               10  WS-SB-DEPARTMENT       PIC X.
+               10  WS-SB-MIN-SALARY       PIC 9(7)V99.
+               10  WS-SB-MAX-SALARY       PIC 9(7)V99.
+
+       01  WS-SB-MAX-ENTRIES           PIC S9(4) COMP VALUE 9.
+       01  WS-SB-SUB                   PIC S9(4) COMP.
+       01  WS-SB-FOUND-IND             PIC X.
+           88  WS-SB-FOUND                                VALUE 'y'.

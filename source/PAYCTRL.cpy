@@ -0,0 +1,17 @@
+      *================================================================
+      *  CONTROL-RECORD  --  running per-department headcount and
+      *  salary total, maintained incrementally by DATABUS as each
+      *  ADDS/UPDATES/DELETES transaction posts against PAYROLL.
+      *  PAYRECON reads this file to check that the PAYROLL file
+      *  still ties out after a day of online activity.  This member
+      *  holds ONLY the record -- a single 01-level, so it is safe to
+      *  COPY straight into an FD (PAYRAISE/PAYRECON) as well as into
+      *  Working-Storage (DATABUS).  The CICS RIDFLD key DATABUS
+      *  builds to drive READ/REWRITE against PAYCTRL lives in
+      *  PAYCKEY, not here.
+      *================================================================
+       01  CONTROL-RECORD.
+           05  CTL-KEY.
+               10  CTL-DEPARTMENT          PIC X.
+           05  CTL-COUNT               PIC S9(7)   COMP-3.
+           05  CTL-TOTAL               PIC S9(9)V99 COMP-3.

@@ -0,0 +1,398 @@
+       Identification Division.
+
+       Program-Id. PAYRAISE.
+       Author.     Circle Computer Group LLC.
+
+           Remarks. Batch Annual Percentage Increase.
+                   Reads the PAYROLL file sequentially, applies an
+                   operator-supplied percentage increase to
+                   PR-SALARY -- for one PR-DEPARTMENT if the
+                   parameter record names one, otherwise for every
+                   employee on the file -- restamps PR-TIME-STAMP
+                   and rewrites the record.  Prints one line per
+                   employee showing the old and new salary, with
+                   run totals.  Run as a stand-alone batch job,
+                   independent of the DATABUS/DATAPGM online
+                   transaction.
+
+       Environment Division.
+
+       Input-Output Section.
+       File-Control.
+           select PARM-FILE assign to "PAYRAISE.PARM"
+               organization is line sequential
+               file status is WS-PARM-STATUS.
+
+           select PAYROLL-FILE assign to "PAYROLL"
+               organization is indexed
+               access mode is sequential
+               record key is PR-KEY
+               file status is WS-PAYROLL-STATUS.
+
+           select PAYCTRL-FILE assign to "PAYCTRL"
+               organization is indexed
+               access mode is random
+               record key is CTL-KEY
+               file status is WS-CTRL-STATUS.
+
+           select REPORT-FILE assign to "PAYRAISE.RPT"
+               organization is line sequential
+               file status is WS-REPORT-STATUS.
+
+       Data Division.
+
+       File Section.
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-PERCENT               pic 9(3)v99.
+           05  PARM-DEPARTMENT            pic x.
+           05  filler                     pic x(74).
+
+       FD  PAYROLL-FILE.
+           COPY PAYROLL.
+
+       FD  PAYCTRL-FILE.
+           COPY PAYCTRL.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                    pic x(132).
+
+       Working-Storage Section.
+
+       01  WS-PARM-STATUS                 pic xx.
+       01  WS-PAYROLL-STATUS              pic xx.
+       01  WS-CTRL-STATUS                 pic xx.
+       01  WS-REPORT-STATUS               pic xx.
+
+       01  WS-FLAGS.
+           05  WS-EOF-IND                 pic x       value 'N'.
+               88  WS-EOF                             value 'Y'.
+           05  WS-CTL-FOUND-IND           pic x.
+               88  WS-CTL-FOUND                       value 'Y'.
+
+       01  WS-CTL-DEPT-WORK               pic x.
+
+       01  WS-RUN-PERCENT                 pic 9(3)v99 value 0.
+       01  WS-RUN-DEPARTMENT              pic x       value spaces.
+       01  WS-ALL-DEPTS-IND               pic x       value 'N'.
+           88  WS-ALL-DEPTS                           value 'Y'.
+
+       01  WS-RUN-DATE                    pic 9(8).
+       01  WS-RUN-DATE-R redefines WS-RUN-DATE.
+           05  WS-RUN-YYYY                pic 9(4).
+           05  WS-RUN-MM                  pic 99.
+           05  WS-RUN-DD                  pic 99.
+
+       01  WS-RUN-TIME                    pic 9(8).
+       01  WS-RUN-TIME-R redefines WS-RUN-TIME.
+           05  WS-RUN-HH                  pic 99.
+           05  WS-RUN-MN                  pic 99.
+           05  WS-RUN-SS                  pic 99.
+           05  filler                     pic 99.
+
+      *----------------------------------------------------------
+      *  WS-STAMP-TIME/WS-NEW-TIME-STAMP -- PR-TIME-STAMP is only
+      *  compared for equality (the online staleness check in
+      *  DATABUS), never displayed, so any value that changes on
+      *  every record we touch is fine.  WS-STAMP-TIME is
+      *  re-ACCEPTed to hundredths of a second immediately before
+      *  each REWRITE (see 3000-APPLY-RAISE) instead of stamping
+      *  the run's start date once for every record -- a single
+      *  run-date stamp let two records rewritten in the same run
+      *  (or two runs on the same day) end up with identical
+      *  time-stamps, which defeated the staleness check for
+      *  anyone who had read the record before this job touched
+      *  it.  This is a field of its own, separate from
+      *  WS-RUN-TIME, so restamping a record does not disturb the
+      *  job's start time that 6000-HEADINGS prints on every page.
+      *----------------------------------------------------------
+       01  WS-STAMP-TIME                  pic 9(8).
+       01  WS-NEW-TIME-STAMP redefines WS-STAMP-TIME
+                                       pic x(8).
+
+       01  WS-PAGE-NO                     pic 9(4)    value 0.
+       01  WS-LINE-CNT                    pic 9(4)    value 99.
+       01  WS-LINES-PER-PAGE              pic 9(4)    value 55.
+
+       01  WS-OLD-SALARY                  pic s9(7)v99.
+       01  WS-NEW-SALARY                  pic s9(7)v99.
+       01  WS-RAISE-AMT                   pic s9(7)v99.
+
+       01  WS-EMPL-COUNT                  pic 9(7)    value 0.
+       01  WS-OLD-TOTAL                   pic s9(9)v99 value 0.
+       01  WS-NEW-TOTAL                   pic s9(9)v99 value 0.
+
+       01  HDG1.
+           05  filler                     pic x(18) value 'PAYRAISE'.
+           05  filler                     pic x(38) value
+               'ANNUAL PERCENTAGE INCREASE REGISTER'.
+           05  filler                     pic x(10) value 'RUN DATE:'.
+           05  HDG1-DATE                  pic x(10).
+           05  filler                     pic x(10) value 'PAGE:'.
+           05  HDG1-PAGE                  pic zzz9.
+
+       01  HDG2.
+           05  filler                     pic x(18) value spaces.
+           05  filler                     pic x(38) value spaces.
+           05  filler                     pic x(10) value 'RUN TIME:'.
+           05  HDG2-TIME                  pic x(8).
+
+       01  HDG3.
+           05  filler                     pic x(11) value 'PERCENT:'.
+           05  HDG3-PERCENT               pic zz9.99.
+           05  filler                     pic x(2)  value spaces.
+           05  filler                     pic x(11) value 'DEPT:'.
+           05  HDG3-DEPT                  pic x(3).
+
+       01  HDG4.
+           05  filler                     pic x(4)  value 'DEPT'.
+           05  filler                     pic x(7)  value spaces.
+           05  filler                     pic x(8)  value 'EMPL NO'.
+           05  filler                     pic x(5)  value spaces.
+           05  filler                     pic x(20) value
+               'EMPLOYEE NAME'.
+           05  filler                     pic x(13) value 'OLD SALARY'.
+           05  filler                     pic x(15) value 'NEW SALARY'.
+
+       01  DETAIL-LINE.
+           05  DL-DEPT                    pic x(2).
+           05  filler                     pic x(2)  value spaces.
+           05  DL-EMPL-NO                 pic x(7).
+           05  filler                     pic x(4)  value spaces.
+           05  DL-NAME                    pic x(20).
+           05  filler                     pic x(2)  value spaces.
+           05  DL-OLD-SALARY              pic z,zzz,zz9.99.
+           05  filler                     pic x(3)  value spaces.
+           05  DL-NEW-SALARY              pic z,zzz,zz9.99.
+
+       01  TOTAL-LINE.
+           05  filler                     pic x(4)  value spaces.
+           05  filler                     pic x(12) value
+               'TOTAL COUNT:'.
+           05  TL-COUNT                   pic zzz,zz9.
+           05  filler                     pic x(11) value
+               '  EMPLOYEES'.
+
+       01  OLD-TOTAL-LINE.
+           05  filler                     pic x(4)  value spaces.
+           05  filler                     pic x(18) value
+               'OLD SALARY TOTAL:'.
+           05  OTL-TOTAL                  pic z,zzz,zzz.99.
+
+       01  NEW-TOTAL-LINE.
+           05  filler                     pic x(4)  value spaces.
+           05  filler                     pic x(18) value
+               'NEW SALARY TOTAL:'.
+           05  NTL-TOTAL                  pic z,zzz,zzz.99.
+
+       Procedure Division.
+
+       0000-MAINLINE.
+
+           perform 1000-INITIALIZE
+           perform 2000-PROCESS until WS-EOF
+           perform 8000-FINAL-TOTALS
+           perform 9000-TERMINATE
+           stop run.
+
+       1000-INITIALIZE.
+
+           accept WS-RUN-DATE from date yyyymmdd
+           accept WS-RUN-TIME from time
+
+           open input PARM-FILE
+           if WS-PARM-STATUS not = '00'
+              display 'PAYRAISE: UNABLE TO OPEN PARM FILE, STATUS='
+                       WS-PARM-STATUS
+              stop run
+           end-if
+
+           read PARM-FILE
+               at end
+                  display 'PAYRAISE: PARM FILE IS EMPTY'
+                  stop run
+           end-read
+
+           move PARM-PERCENT    to WS-RUN-PERCENT
+           move PARM-DEPARTMENT to WS-RUN-DEPARTMENT
+
+           close PARM-FILE
+
+           if WS-RUN-DEPARTMENT = space
+              move 'Y' to WS-ALL-DEPTS-IND
+           end-if
+
+           open i-o PAYROLL-FILE
+           if WS-PAYROLL-STATUS not = '00'
+              display 'PAYRAISE: UNABLE TO OPEN PAYROLL, STATUS='
+                       WS-PAYROLL-STATUS
+              stop run
+           end-if
+
+           open i-o PAYCTRL-FILE
+           if WS-CTRL-STATUS not = '00'
+              display 'PAYRAISE: UNABLE TO OPEN PAYCTRL, STATUS='
+                       WS-CTRL-STATUS
+              stop run
+           end-if
+
+           open output REPORT-FILE
+           if WS-REPORT-STATUS not = '00'
+              display 'PAYRAISE: UNABLE TO OPEN REPORT, STATUS='
+                       WS-REPORT-STATUS
+              stop run
+           end-if
+
+           read PAYROLL-FILE
+               at end move 'Y' to WS-EOF-IND
+           end-read
+           exit.
+
+       2000-PROCESS.
+
+           if WS-ALL-DEPTS or PR-DEPARTMENT = WS-RUN-DEPARTMENT
+              perform 3000-APPLY-RAISE
+           end-if
+
+           read PAYROLL-FILE
+               at end move 'Y' to WS-EOF-IND
+           end-read
+           exit.
+
+       3000-APPLY-RAISE.
+
+           move PR-SALARY to WS-OLD-SALARY
+
+           compute WS-RAISE-AMT rounded =
+               WS-OLD-SALARY * WS-RUN-PERCENT / 100
+
+           compute WS-NEW-SALARY = WS-OLD-SALARY + WS-RAISE-AMT
+
+           move WS-NEW-SALARY   to PR-SALARY
+
+           accept WS-STAMP-TIME from time
+           move WS-NEW-TIME-STAMP to PR-TIME-STAMP
+
+           rewrite PAYROLL-RECORD
+           if WS-PAYROLL-STATUS not = '00'
+              display 'PAYRAISE: REWRITE FAILED FOR EMPLOYEE '
+                       PR-EMPLOYEE-NO ' STATUS=' WS-PAYROLL-STATUS
+           else
+              if WS-LINE-CNT > WS-LINES-PER-PAGE
+                 perform 6000-HEADINGS
+              end-if
+
+              move PR-DEPARTMENT     to DL-DEPT
+              move PR-EMPLOYEE-NO    to DL-EMPL-NO
+              move PR-NAME           to DL-NAME
+              move WS-OLD-SALARY     to DL-OLD-SALARY
+              move WS-NEW-SALARY     to DL-NEW-SALARY
+
+              perform 5000-WRITE-LINE
+
+              add 1             to WS-EMPL-COUNT
+              add WS-OLD-SALARY to WS-OLD-TOTAL
+              add WS-NEW-SALARY to WS-NEW-TOTAL
+
+              move PR-DEPARTMENT to WS-CTL-DEPT-WORK
+              perform 4000-CONTROL-UPDATE
+           end-if
+           exit.
+
+      **********************************************************
+      * Post this raise into the same PAYCTRL running total     *
+      * DATABUS keeps in step online, so PAYRECON still ties     *
+      * out after a raise run touches PAYROLL directly.  Only    *
+      * the salary total moves -- headcount is unchanged by a    *
+      * raise.                                                  *
+      **********************************************************
+       4000-CONTROL-UPDATE.
+
+           move WS-CTL-DEPT-WORK to CTL-DEPARTMENT
+
+           read PAYCTRL-FILE
+               invalid key move 'N' to WS-CTL-FOUND-IND
+               not invalid key move 'Y' to WS-CTL-FOUND-IND
+           end-read
+
+           if WS-CTL-FOUND
+              add WS-RAISE-AMT to CTL-TOTAL
+              rewrite CONTROL-RECORD
+              if WS-CTRL-STATUS not = '00'
+                 display 'PAYRAISE: PAYCTRL REWRITE FAILED FOR DEPT '
+                          WS-CTL-DEPT-WORK ' STATUS=' WS-CTRL-STATUS
+              end-if
+           else
+              display 'PAYRAISE: NO PAYCTRL RECORD ON FILE FOR DEPT '
+                       WS-CTL-DEPT-WORK
+           end-if
+           exit.
+
+       5000-WRITE-LINE.
+
+           write REPORT-LINE from DETAIL-LINE
+           add 1 to WS-LINE-CNT
+           exit.
+
+       6000-HEADINGS.
+
+           add 1 to WS-PAGE-NO
+           if WS-PAGE-NO > 1
+              move spaces to REPORT-LINE
+              write REPORT-LINE after advancing page
+           end-if
+
+           move WS-RUN-MM   to HDG1-DATE(1:2)
+           move '/'         to HDG1-DATE(3:1)
+           move WS-RUN-DD   to HDG1-DATE(4:2)
+           move '/'         to HDG1-DATE(6:1)
+           move WS-RUN-YYYY to HDG1-DATE(7:4)
+           move WS-PAGE-NO  to HDG1-PAGE
+
+           move WS-RUN-HH   to HDG2-TIME(1:2)
+           move ':'         to HDG2-TIME(3:1)
+           move WS-RUN-MN   to HDG2-TIME(4:2)
+           move ':'         to HDG2-TIME(6:1)
+           move WS-RUN-SS   to HDG2-TIME(7:2)
+
+           move WS-RUN-PERCENT to HDG3-PERCENT
+           if WS-ALL-DEPTS
+              move 'ALL' to HDG3-DEPT
+           else
+              move WS-RUN-DEPARTMENT to HDG3-DEPT
+           end-if
+
+           write REPORT-LINE from HDG1
+           write REPORT-LINE from HDG2 after advancing 1 line
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           write REPORT-LINE from HDG3 after advancing 1 line
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           write REPORT-LINE from HDG4 after advancing 1 line
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+
+           move 8 to WS-LINE-CNT
+           exit.
+
+       8000-FINAL-TOTALS.
+
+           move WS-EMPL-COUNT to TL-COUNT
+           move WS-OLD-TOTAL  to OTL-TOTAL
+           move WS-NEW-TOTAL  to NTL-TOTAL
+
+           move spaces to REPORT-LINE
+           write REPORT-LINE after advancing 1 line
+           write REPORT-LINE from TOTAL-LINE
+           write REPORT-LINE from OLD-TOTAL-LINE
+           write REPORT-LINE from NEW-TOTAL-LINE
+           exit.
+
+       9000-TERMINATE.
+
+           close PAYROLL-FILE
+           close PAYCTRL-FILE
+           close REPORT-FILE
+           exit.

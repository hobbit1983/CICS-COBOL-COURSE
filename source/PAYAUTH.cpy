@@ -0,0 +1,12 @@
+      *================================================================
+      *  AUTH-RECORD  --  operator/department authorization file.
+      *  Keyed by the signed-on operator's EIBUSERID, gives the one
+      *  department that operator is allowed to maintain PAYROLL
+      *  records for.
+      *================================================================
+       01  WS-AUTH-KEY.
+           05  WS-AUTH-USERID          PIC X(8).
+
+       01  AUTH-RECORD.
+           05  AUTH-USERID             PIC X(8).
+           05  AUTH-DEPARTMENT         PIC X.

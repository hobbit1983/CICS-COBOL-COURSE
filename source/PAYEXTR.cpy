@@ -0,0 +1,17 @@
+      *================================================================
+      *  EXTRACT-RECORD  --  transaction extract fed to the
+      *  overnight interface job that forwards PAYROLL hires,
+      *  changes and terminations on to the downstream HR/GL
+      *  systems.  Written to the WS-EXTRACTQ transient data queue
+      *  by DATABUS on every successful ADDS write, UPDATES rewrite
+      *  and DELETES delete -- the interface job reads the queue
+      *  sequentially and clears it.
+      *================================================================
+       01  WS-EXTRACTQ                 PIC X(4) VALUE 'PAYX'.
+
+       01  EXTRACT-RECORD.
+           05  EXT-ACTION              PIC X(4).
+           05  EXT-EMPLOYEE-NO         PIC X(5).
+           05  EXT-DEPARTMENT          PIC X.
+           05  EXT-SALARY              PIC S9(7)V99 COMP-3.
+           05  EXT-OLD-SALARY          PIC S9(7)V99 COMP-3.
